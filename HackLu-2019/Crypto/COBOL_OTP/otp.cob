@@ -1,45 +1,696 @@
        identification division.
        program-id. otp.
-      
+
        environment division.
        input-output section.
        file-control.
-           select key-file assign to 'key.txt'
-           organization line sequential.
-      
+           select key-file assign dynamic ws-key-path
+               organization line sequential
+               file status is ws-key-status.
+
+           select ledger-file assign dynamic ws-ledger-path
+               organization line sequential
+               file status is ws-ledger-status.
+
+      * cipher-rec, queue-rec and ckpt-rec all carry raw xored bytes or
+      * a raw copy of the key material, not text - any byte value is
+      * legal in them, so these three stay record sequential rather
+      * than line sequential, which reserves the control-character
+      * range for line delimiting and would otherwise reject a record
+      * outright the moment one of those bytes showed up in it.
+           select cipher-file assign dynamic ws-cipher-path
+               organization sequential
+               file status is ws-cipher-status.
+
+           select audit-file assign dynamic ws-audit-path
+               organization line sequential
+               file status is ws-audit-status.
+
+           select queue-file assign dynamic ws-queue-path
+               organization sequential
+               file status is ws-queue-status.
+
+           select checkpoint-file assign dynamic ws-ckpt-path
+               organization sequential
+               file status is ws-ckpt-status.
+
+      * bckpt-rec only ever holds a plain digit count, so unlike
+      * checkpoint-file it stays line sequential.
+           select batch-checkpoint-file assign dynamic
+                   ws-batch-ckpt-path
+               organization line sequential
+               file status is ws-batch-ckpt-status.
+
        data division.
        file section.
        fd key-file.
-       01 key-data pic x(50).
-      
+           copy keyrec.
+
+       fd ledger-file.
+           copy ledgrec.
+
+      * cipher-key-record-num carries, for each 50-byte chunk the
+      * message drew, the absolute position of that record in
+      * key-file - not the key bytes themselves, which never appear
+      * in cipher.txt - so otpdec can read the exact same records
+      * back rather than re-deriving them from its own copy of the
+      * ledger-skip logic, which has no way to know which of several
+      * eligible unused records this run actually landed on.
+       fd cipher-file.
+       01 cipher-rec.
+           05 cipher-msg-len pic 9(03).
+           05 cipher-msg-data pic x(250).
+           05 cipher-key-record-nums.
+               10 cipher-key-record-num pic 9(05) occurs 5 times.
+
+       fd audit-file.
+           copy auditrec.
+
+       fd queue-file.
+       01 queue-rec.
+           05 queue-msg-len pic 9(03).
+           05 queue-msg-data pic x(250).
+
+       fd checkpoint-file.
+       01 ckpt-rec.
+           05 ckpt-key-data pic x(250).
+           05 ckpt-ctr pic 9(03).
+           05 ckpt-msg-len pic 9(03).
+           05 ckpt-msg-data pic x(250).
+           05 ckpt-key-record-nums.
+               10 ckpt-key-record-num pic 9(05) occurs 5 times.
+
+       fd batch-checkpoint-file.
+       01 bckpt-rec.
+           05 bckpt-queue-ctr pic 9(05).
+
        working-storage section.
        01 ws-flag pic x(1).
-       01 ws-key pic x(50).
+       01 ws-key pic x(250).
+       01 ws-key-len pic 9(3) value zero.
+       01 ws-key-chunk pic x(50).
+       01 ws-key-records-needed pic 9(3).
+       01 ws-key-chunk-ctr pic 9(3).
+       01 ws-key-chunk-offset pic 9(3).
        01 ws-parse.
            05 ws-parse-data pic S9(9).
        01 ws-xor-len pic 9(1) value 1.
-       77 ws-ctr pic 9(1).
-      
+       01 ws-ctr pic 9(3).
+       01 ws-msg-len pic 9(3).
+       01 ws-msg-len-disp pic x(3).
+       01 ws-message pic x(250).
+
+       01 ws-key-path pic x(40) value 'key.txt'.
+       01 ws-ledger-path pic x(40) value 'keyledger.txt'.
+       01 ws-cipher-path pic x(40) value 'cipher.txt'.
+       01 ws-audit-path pic x(40) value 'otpaudit.txt'.
+       01 ws-queue-path pic x(40) value 'otpqueue.txt'.
+       01 ws-ckpt-path pic x(40) value 'otp.ckpt'.
+       01 ws-batch-ckpt-path pic x(40) value 'otpbatch.ckpt'.
+
+       01 ws-key-status pic x(2).
+       01 ws-ledger-status pic x(2).
+       01 ws-cipher-status pic x(2).
+       01 ws-audit-status pic x(2).
+       01 ws-queue-status pic x(2).
+       01 ws-ckpt-status pic x(2).
+       01 ws-batch-ckpt-status pic x(2).
+
+       01 ws-key-source-switch pic x(1) value 'L'.
+           88 ws-key-source-local value 'L'.
+           88 ws-key-source-external value 'E'.
+
+       01 ws-run-mode pic x(1) value 'I'.
+           88 ws-mode-interactive value 'I'.
+           88 ws-mode-batch value 'B'.
+
+       01 ws-error-flag pic x(1) value 'N'.
+           88 ws-error-found value 'Y'.
+
+       01 ws-resume-flag pic x(1) value 'N'.
+           88 ws-resuming value 'Y'.
+
+       01 ws-key-file-open-flag pic x(1) value 'N'.
+           88 ws-key-file-is-open value 'Y'.
+
+       01 ws-key-record-found-flag pic x(1) value 'N'.
+           88 ws-key-record-found value 'Y'.
+
+       01 ws-key-record-used-flag pic x(1) value 'N'.
+           88 ws-key-record-was-used value 'Y'.
+
+      * absolute position of the last record physically read off
+      * key-file this run - counts every record the skip-forward logic
+      * passes over, used or not, so the chunk(s) actually chosen for
+      * each message can be stamped onto cipher-rec/ckpt-rec by
+      * position rather than by content.
+       01 ws-key-file-record-ctr pic 9(05) value zero.
+
+       01 ws-key-chunk-record-nums.
+           05 ws-key-chunk-record-num pic 9(05) occurs 5 times.
+
+      * a skipped message resets ws-error-flag so the batch keeps
+      * going; this one is never reset mid-batch, so the run-level
+      * audit record can still show the run as a whole failed to fully
+      * process its queue even though no individual skip aborted it.
+       01 ws-batch-failure-flag pic x(1) value 'N'.
+           88 ws-batch-had-failure value 'Y'.
+
+      * a batch restarted after an abend picks up where it left off
+      * rather than reprocessing (and re-keying, burning a fresh key
+      * record against) transaction records it already finished -
+      * ws-batch-queue-ctr is how many queue-file records have already
+      * been fully handled, success or permanent skip alike, and is
+      * what the restart fast-forwards queue-file past.
+       01 ws-batch-resume-flag pic x(1) value 'N'.
+           88 ws-batch-is-resuming value 'Y'.
+
+       01 ws-batch-queue-ctr pic 9(05) value zero.
+       01 ws-batch-skip-ctr pic 9(05).
+
+      * positions 1 thru ws-resume-boundary already have their
+      * plaintext byte sitting in ws-message (a resumed checkpoint
+      * prefix, or a whole message pulled off the transaction queue);
+      * positions beyond it are still typed in live via getchar.
+       01 ws-resume-boundary pic 9(3) value zero.
+
+       01 ws-operator-id pic x(8) value 'UNKNOWN'.
+
+       01 ws-timestamp-disp pic x(26) value spaces.
+       01 ws-cur-date pic 9(8).
+       01 ws-cur-time pic 9(8).
+
+       01 ws-char-count pic 9(5) value zero.
+
        procedure division.
-           open input key-file.
-           read key-file into ws-key end-read.
-      
+           perform initialize-run.
+           if ws-error-found
+               perform write-audit-record
+               perform cleanup
+               goback
+           end-if.
+
+           if ws-mode-batch
+               perform process-batch-queue
+           else
+               perform process-interactive
+           end-if.
+
+           perform write-audit-record.
+           perform cleanup.
+           goback.
+
+      * pull run-time switches from the environment so sites can point
+      * otp at a different key source, operator id or run mode without
+      * a recompile; defaults reproduce the original single-message
+      * interactive behaviour.
+       initialize-run.
+           accept ws-key-source-switch from environment
+               'OTP-KEY-SOURCE'.
+           if ws-key-source-switch = space
+               move 'L' to ws-key-source-switch
+           end-if.
+
+           accept ws-run-mode from environment 'OTP-RUN-MODE'.
+           if ws-run-mode = space
+               move 'I' to ws-run-mode
+           end-if.
+
+           accept ws-operator-id from environment 'OTP-OPERATOR-ID'.
+           if ws-operator-id = space
+               move 'UNKNOWN' to ws-operator-id
+           end-if.
+
+           accept ws-key-path from environment 'OTP-KEY-FILE'.
+           if ws-key-path = space
+               move 'key.txt' to ws-key-path
+           end-if.
+
+           accept ws-cipher-path from environment 'OTP-CIPHER-FILE'.
+           if ws-cipher-path = space
+               move 'cipher.txt' to ws-cipher-path
+           end-if.
+
+           accept ws-queue-path from environment 'OTP-QUEUE-FILE'.
+           if ws-queue-path = space
+               move 'otpqueue.txt' to ws-queue-path
+           end-if.
+
+           open input checkpoint-file.
+           if ws-ckpt-status = '00'
+               set ws-resuming to true
+           end-if.
+           close checkpoint-file.
+
+      *    the ledger and audit trail only make sense for a key that
+      *    actually came off local media; an external key-management
+      *    interface is trusted to police its own single-use rule.
+
+      * a fresh message is run through the same validate-then-process
+      * path as a resumed one; resume-from-checkpoint just skips back
+      * to the position already reached last time.
+       process-interactive.
+           if ws-resuming
+               perform resume-from-checkpoint
+           else
+               perform start-new-message
+           end-if.
+
+           if ws-error-found
+               exit paragraph
+           end-if.
+
+           open output cipher-file.
+
+           perform encrypt-message-loop.
+
+           close cipher-file.
+
+           if not ws-error-found
+               perform mark-key-used
+               call 'CBL_DELETE_FILE' using ws-ckpt-path
+           end-if.
+
+       start-new-message.
+           display 'Enter message length (1-250):' with no advancing.
+           accept ws-msg-len-disp.
+           move ws-msg-len-disp to ws-msg-len.
+
+           perform validate-message-length.
+           if ws-error-found
+               exit paragraph
+           end-if.
+
+           perform acquire-key.
+           if ws-error-found
+               exit paragraph
+           end-if.
+
+           move 1 to ws-ctr.
+           move zero to ws-resume-boundary.
+           move spaces to ws-message.
+
            display 'Enter your message to encrypt:'.
+
+       resume-from-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file into ckpt-rec end-read.
+           close checkpoint-file.
+
+           move ckpt-key-data to ws-key.
+           move ckpt-msg-len to ws-msg-len.
+           move ckpt-msg-data to ws-message.
+           move ckpt-ctr to ws-resume-boundary.
+           move ckpt-key-record-nums to ws-key-chunk-record-nums.
            move 1 to ws-ctr.
-           perform 50 times
-               call 'getchar' end-call
-               move return-code to ws-parse
-               move ws-parse to ws-flag
 
-               call 'CBL_XOR' using ws-key(ws-ctr:1) ws-flag by value
-               ws-xor-len end-call
+           perform compute-key-sizing.
+
+           display 'Resuming interrupted run after character '
+               ckpt-ctr '.'.
+
+      * a one-time pad cannot encrypt more characters than it has key
+      * bytes for; a single 50-byte key record only covers the first
+      * 50 characters of a message, so a longer message draws its key
+      * material from as many successive key records as it needs -
+      * ws-key-records-needed rounds up to cover any partial record.
+       compute-key-sizing.
+           compute ws-key-records-needed =
+               (ws-msg-len + 49) / 50.
+           compute ws-key-len = ws-key-records-needed * 50.
+
+      * local key material comes straight off key.txt, one 50-byte
+      * record per chunk of the message; key-file is opened once and
+      * left open across an entire run (a whole batch's worth of
+      * messages, or the one message an interactive run handles) so
+      * each message - and each chunk within it - draws the next
+      * sequential record instead of rereading the first one over and
+      * over. a remote site without reliable local provisioning flips
+      * OTP-KEY-SOURCE to 'E' and the external key-management
+      * interface is called once per chunk instead, with no other
+      * change to the rest of the program.
+       acquire-key.
+           perform compute-key-sizing.
+           move spaces to ws-key.
+           perform varying ws-key-chunk-ctr from 1 by 1
+                   until ws-key-chunk-ctr > 5
+               move zero to ws-key-chunk-record-num(ws-key-chunk-ctr)
+           end-perform.
+
+           if ws-key-source-external
+               perform varying ws-key-chunk-ctr from 1 by 1
+                       until ws-key-chunk-ctr > ws-key-records-needed
+                   call 'KMKEYIF' using ws-key-chunk
+                   compute ws-key-chunk-offset =
+                       (ws-key-chunk-ctr - 1) * 50 + 1
+                   move ws-key-chunk
+                       to ws-key(ws-key-chunk-offset:50)
+               end-perform
+           else
+               if not ws-key-file-is-open
+                   open input key-file
+                   if ws-key-status not = '00'
+                       display 'UNABLE TO OPEN KEY FILE - RUN REJECTED'
+                       set ws-error-found to true
+                       exit paragraph
+                   end-if
+                   set ws-key-file-is-open to true
+               end-if
+
+               perform varying ws-key-chunk-ctr from 1 by 1
+                       until ws-key-chunk-ctr > ws-key-records-needed
+                       or ws-error-found
+                   perform read-next-unused-key-record
+                   if not ws-error-found
+                       compute ws-key-chunk-offset =
+                           (ws-key-chunk-ctr - 1) * 50 + 1
+                       move key-data to
+                           ws-key(ws-key-chunk-offset:50)
+                       move ws-key-file-record-ctr to
+                           ws-key-chunk-record-num(ws-key-chunk-ctr)
+                   end-if
+               end-perform
+           end-if.
 
-               display ws-flag with no advancing
-               add 1 to ws-ctr end-add
+      * key.txt holds a full day's worth of records (a single keygen
+      * run provisions the whole pool); a record some earlier,
+      * separate invocation already marked used in the ledger is
+      * skipped right here rather than stopping the run, so each
+      * invocation keeps advancing through the file instead of only
+      * ever being able to reach the very first untouched record.
+       read-next-unused-key-record.
+           move 'N' to ws-key-record-found-flag.
+           perform until ws-key-record-found or ws-error-found
+               read key-file into key-data
+                   at end
+                       display 'KEY FILE EXHAUSTED - RUN REJECTED'
+                       set ws-error-found to true
+               end-read
+               if not ws-error-found
+                   add 1 to ws-key-file-record-ctr
+                   perform check-if-key-record-used
+                   if not ws-key-record-was-used
+                       set ws-key-record-found to true
+                   end-if
+               end-if
            end-perform.
-      
+
+       check-if-key-record-used.
+           move 'N' to ws-key-record-used-flag.
+           open input ledger-file.
+           if ws-ledger-status = '00'
+               perform until ws-ledger-status not = '00'
+                   read ledger-file into ledger-rec
+                       at end
+                           move '10' to ws-ledger-status
+                   end-read
+                   if ws-ledger-status = '00'
+                       and ledger-key-data = key-data
+                       set ws-key-record-was-used to true
+                       move '10' to ws-ledger-status
+                   end-if
+               end-perform
+               close ledger-file
+           end-if.
+
+      * ws-ctr has to be able to address every position the loop below
+      * indexes ws-key(ws-ctr:1) with; a message can run up to the
+      * full width of the cipher/message buffers - anything over is
+      * rejected outright, and acquire-key is what actually lines up
+      * enough key material (possibly spanning several key records)
+      * to cover whatever length is requested here.
+       validate-message-length.
+           if ws-msg-len = zero or ws-msg-len > 250
+               display 'MESSAGE LENGTH OF ' ws-msg-len
+                   ' IS OUTSIDE THE SUPPORTED RANGE OF 1 TO 250'
+                   ' BYTES - RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+
+      * every key record consumed by the message gets its own ledger
+      * entry, so a later run can detect reuse of any one of them.
+       mark-key-used.
+           if ws-key-source-external
+               exit paragraph
+           end-if.
+
+           perform stamp-timestamp.
+           perform varying ws-key-chunk-ctr from 1 by 1
+                   until ws-key-chunk-ctr > ws-key-records-needed
+               perform mark-one-chunk-used
+           end-perform.
+
+       mark-one-chunk-used.
+           compute ws-key-chunk-offset =
+               (ws-key-chunk-ctr - 1) * 50 + 1.
+
+           move ws-key(ws-key-chunk-offset:50) to ledger-key-data.
+           move ws-timestamp-disp to ledger-used-ts.
+           move ws-operator-id to ledger-operator.
+
+           open extend ledger-file.
+           if ws-ledger-status = '35'
+               close ledger-file
+               open output ledger-file
+           end-if.
+           write ledger-rec.
+           if ws-ledger-status not = '00'
+               display 'UNABLE TO WRITE LEDGER RECORD - RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+           close ledger-file.
+
+      * written exactly once per program execution, success or
+      * failure, so the trail answers "who ran this, against what key
+      * source, and did it actually go through" even for a rejected
+      * run.
+       write-audit-record.
+           perform stamp-timestamp.
+           move ws-timestamp-disp to audit-timestamp.
+           move ws-operator-id to audit-operator.
+           if ws-key-source-external
+               move 'EXTERNAL-KM-INTERFACE' to audit-key-id
+           else
+               move ws-key-path to audit-key-id
+           end-if.
+           move ws-char-count to audit-char-count.
+           move 'E' to audit-mode.
+           if ws-error-found
+               move 'F' to audit-result
+           else
+               move 'S' to audit-result
+           end-if.
+
+           open extend audit-file.
+           if ws-audit-status = '35'
+               close audit-file
+               open output audit-file
+           end-if.
+           write audit-rec.
+           if ws-audit-status not = '00'
+               display 'UNABLE TO WRITE AUDIT RECORD - RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+           close audit-file.
+
+       stamp-timestamp.
+           accept ws-cur-date from date yyyymmdd.
+           accept ws-cur-time from time.
+           move spaces to ws-timestamp-disp.
+           string ws-cur-date delimited by size
+               '-' delimited by size
+               ws-cur-time delimited by size
+               into ws-timestamp-disp.
+
+      * one key byte per character, checkpointed after every character
+      * so a cancelled run resumes instead of re-keying the whole
+      * message against a fresh (single-use) key.
+       encrypt-message-loop.
+           move spaces to cipher-rec.
+           perform ws-msg-len times
+               if ws-ctr <= ws-msg-len
+                   if ws-ctr > ws-resume-boundary
+                       call 'getchar' end-call
+                       move return-code to ws-parse
+                       move ws-parse to ws-flag
+                       move ws-flag to ws-message(ws-ctr:1)
+                   else
+                       move ws-message(ws-ctr:1) to ws-flag
+                   end-if
+
+                   call 'CBL_XOR' using ws-key(ws-ctr:1) ws-flag
+                       by value ws-xor-len
+                   end-call
+
+                   display ws-flag with no advancing
+                   move ws-flag to cipher-msg-data(ws-ctr:1)
+                   add 1 to ws-char-count
+
+                   if ws-mode-interactive
+                       move ws-key to ckpt-key-data
+                       move ws-ctr to ckpt-ctr
+                       move ws-msg-len to ckpt-msg-len
+                       move ws-message to ckpt-msg-data
+                       move ws-key-chunk-record-nums to
+                           ckpt-key-record-nums
+                       open output checkpoint-file
+                       write ckpt-rec
+                       if ws-ckpt-status not = '00'
+                           display
+                               'UNABLE TO WRITE CHECKPOINT RECORD - '
+                               'RUN REJECTED'
+                           set ws-error-found to true
+                       end-if
+                       close checkpoint-file
+                   end-if
+
+                   add 1 to ws-ctr
+
+                   if ws-error-found
+                       exit perform
+                   end-if
+               end-if
+           end-perform.
+
+           display space.
+           if not ws-error-found
+               move ws-msg-len to cipher-msg-len
+               move ws-key-chunk-record-nums to cipher-key-record-nums
+               write cipher-rec
+               if ws-cipher-status not = '00'
+                   display
+                       'UNABLE TO WRITE CIPHERTEXT RECORD - '
+                       'RUN REJECTED'
+                   set ws-error-found to true
+               end-if
+           end-if.
+
+      * dozens of messages land in otpqueue.txt between two job steps;
+      * each transaction record is run against its own key record in
+      * one pass instead of one manual invocation per message. a run
+      * interrupted partway through resumes from otpbatch.ckpt rather
+      * than starting the queue over from record one.
+       process-batch-queue.
+           move zero to ws-batch-queue-ctr.
+           open input batch-checkpoint-file.
+           if ws-batch-ckpt-status = '00'
+               read batch-checkpoint-file into bckpt-rec end-read
+               move bckpt-queue-ctr to ws-batch-queue-ctr
+               set ws-batch-is-resuming to true
+           end-if.
+           close batch-checkpoint-file.
+
+           open input queue-file.
+           if ws-queue-status not = '00'
+               display 'UNABLE TO OPEN TRANSACTION QUEUE - RUN REJECTED'
+               set ws-error-found to true
+               exit paragraph
+           end-if.
+
+           if ws-batch-is-resuming
+               perform skip-already-processed-queue-records
+               if ws-error-found
+                   close queue-file
+                   exit paragraph
+               end-if
+               open extend cipher-file
+               display 'RESUMING BATCH RUN AFTER '
+                   ws-batch-queue-ctr
+                   ' ALREADY-PROCESSED QUEUE RECORDS.'
+           else
+               open output cipher-file
+           end-if.
+
+           perform until ws-queue-status not = '00'
+               read queue-file into queue-rec
+                   at end
+                       move '10' to ws-queue-status
+               end-read
+               if ws-queue-status = '00'
+                   perform process-one-queue-message
+                   add 1 to ws-batch-queue-ctr
+                   perform save-batch-progress
+               end-if
+           end-perform.
+
+           close cipher-file.
+           close queue-file.
+
+           if ws-batch-had-failure
+               set ws-error-found to true
+           else
+               call 'CBL_DELETE_FILE' using ws-batch-ckpt-path
+           end-if.
+
+      * queue-file only moves forward, so catching up to a checkpointed
+      * position means reading and discarding every record already
+      * accounted for last time, the same seek-by-discard pattern used
+      * to relocate key-file records in otpdec.
+       skip-already-processed-queue-records.
+           move zero to ws-batch-skip-ctr.
+           perform until ws-batch-skip-ctr >= ws-batch-queue-ctr
+                   or ws-error-found
+               read queue-file into queue-rec
+                   at end
+                       display 'BATCH CHECKPOINT PAST END OF '
+                           'TRANSACTION QUEUE - RUN REJECTED'
+                       set ws-error-found to true
+               end-read
+               if not ws-error-found
+                   add 1 to ws-batch-skip-ctr
+               end-if
+           end-perform.
+
+      * rewritten after every queue record, handled or skipped, so a
+      * restart always knows exactly how far the prior attempt got.
+       save-batch-progress.
+           move ws-batch-queue-ctr to bckpt-queue-ctr.
+           open output batch-checkpoint-file.
+           write bckpt-rec.
+           if ws-batch-ckpt-status not = '00'
+               display 'UNABLE TO WRITE BATCH CHECKPOINT RECORD - '
+                   'RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+           close batch-checkpoint-file.
+
+       process-one-queue-message.
+           move 'N' to ws-error-flag.
+           move queue-msg-len to ws-msg-len.
+           move queue-msg-data to ws-message.
+
+           perform validate-message-length.
+           if ws-error-found
+               display 'SKIPPING MESSAGE - LENGTH OUT OF RANGE'
+               move 'N' to ws-error-flag
+               set ws-batch-had-failure to true
+               exit paragraph
+           end-if.
+
+           perform acquire-key.
+           if ws-error-found
+               display 'SKIPPING MESSAGE - NO KEY AVAILABLE'
+               move 'N' to ws-error-flag
+               set ws-batch-had-failure to true
+               exit paragraph
+           end-if.
+
+           move 1 to ws-ctr.
+           move ws-msg-len to ws-resume-boundary.
+
+           perform encrypt-message-loop.
+           if ws-error-found
+               display 'SKIPPING MESSAGE - CIPHERTEXT WRITE FAILED'
+               move 'N' to ws-error-flag
+               set ws-batch-had-failure to true
+               exit paragraph
+           end-if.
+
+           perform mark-key-used.
+
        cleanup.
-           close key-file.
+           if ws-key-file-is-open
+               close key-file
+           end-if.
            goback.
        end program otp.
-
