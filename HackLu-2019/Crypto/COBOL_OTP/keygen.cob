@@ -0,0 +1,125 @@
+       identification division.
+       program-id. keygen.
+
+      * runs overnight as its own job step and drops a freshly
+      * generated key pool under a dated archive name and under
+      * key.txt (or wherever OTP-KEY-FILE points), so the next
+      * business day's otp runs pick up fresh key material on their
+      * own - key.txt stops being something an operator recycles by
+      * hand out of convenience.
+
+       environment division.
+       input-output section.
+       file-control.
+           select key-file assign dynamic ws-key-path
+               organization line sequential
+               file status is ws-key-status.
+
+      * otp/otpdec both default OTP-KEY-FILE to key.txt; writing the
+      * same key stream there too - not just under the dated archive
+      * name - is what lets tomorrow's runs pick up fresh key material
+      * without an operator manually pointing otp at today's output.
+           select current-key-file assign dynamic ws-current-key-path
+               organization line sequential
+               file status is ws-current-key-status.
+
+       data division.
+       file section.
+       fd key-file.
+           copy keyrec.
+
+       fd current-key-file.
+       01 current-key-rec pic x(50).
+
+       working-storage section.
+           copy randgen.
+
+       01 ws-key-path pic x(40).
+       01 ws-key-status pic x(2).
+       01 ws-current-key-path pic x(40) value 'key.txt'.
+       01 ws-current-key-status pic x(2).
+       01 ws-key-count pic 9(3) value 100.
+       01 ws-key-count-disp pic x(3).
+
+       01 ws-run-date.
+           05 ws-run-yyyy pic 9(4).
+           05 ws-run-mm pic 9(2).
+           05 ws-run-dd pic 9(2).
+
+       01 ws-fname-date pic x(8).
+
+       procedure division.
+           accept ws-key-count-disp from environment
+               'KEYGEN-RECORD-COUNT'.
+           if ws-key-count-disp not = spaces
+               move ws-key-count-disp to ws-key-count
+           end-if.
+
+           accept ws-current-key-path from environment 'OTP-KEY-FILE'.
+           if ws-current-key-path = spaces
+               move 'key.txt' to ws-current-key-path
+           end-if.
+
+           perform build-dated-filename.
+           perform generate-key-file.
+           display 'KEY FILE PROVISIONED: ' ws-key-path
+               ' AND ' ws-current-key-path
+               ' (' ws-key-count ' key records)'.
+           goback.
+
+       build-dated-filename.
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date to ws-fname-date.
+           string 'KEY.' delimited by size
+               ws-fname-date delimited by size
+               '.TXT' delimited by size
+               into ws-key-path.
+
+       generate-key-file.
+           accept rg-seed from time.
+
+           open output key-file.
+           if ws-key-status not = '00'
+               display 'UNABLE TO CREATE KEY FILE - JOB STEP FAILED'
+               goback
+           end-if.
+
+           open output current-key-file.
+           if ws-current-key-status not = '00'
+               display
+                   'UNABLE TO CREATE CURRENT KEY FILE - JOB STEP FAILED'
+               close key-file
+               goback
+           end-if.
+
+           perform ws-key-count times
+               perform fill-one-key-record
+               write key-data
+               move key-data to current-key-rec
+               write current-key-rec
+           end-perform.
+
+           close key-file.
+           close current-key-file.
+
+      * key.txt is a plain line sequential file, so the key stream has
+      * to stay within the printable range - landing on a newline byte
+      * would split the record across two lines the next time it's read.
+       fill-one-key-record.
+           move spaces to key-data.
+           move 1 to rg-ctr.
+           perform 50 times
+               compute rg-seed =
+                   (rg-seed * rg-mult + rg-incr) end-compute
+               divide rg-seed by rg-mod
+                   giving rg-quot remainder rg-seed
+               end-divide
+               divide rg-seed by 94
+                   giving rg-quot remainder rg-byte-num
+               end-divide
+               add 33 to rg-byte-num
+               move rg-byte-chr to key-data(rg-ctr:1)
+               add 1 to rg-ctr
+           end-perform.
+
+       end program keygen.
