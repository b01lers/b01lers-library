@@ -0,0 +1,44 @@
+       identification division.
+       program-id. KMKEYIF.
+
+      * stand-in for a remote key-management interface. sites that
+      * cannot reliably get key.txt copied into place before the job
+      * fires flip OTP-KEY-SOURCE to 'E' and otp calls this module
+      * instead of opening a local flat file; a real deployment would
+      * replace the body below with the actual KM client call over
+      * whatever transport that site uses - the linkage stays the
+      * same either way, so otp itself never has to change.
+
+       environment division.
+
+       data division.
+       working-storage section.
+           copy randgen.
+
+       linkage section.
+       01 lk-key-data pic x(50).
+
+       procedure division using lk-key-data.
+           accept rg-seed from time.
+
+      * stay in the printable range - otp carries this key straight
+      * into its checkpoint and ledger files, both plain line
+      * sequential, where a raw newline byte would split the record.
+           move spaces to lk-key-data.
+           move 1 to rg-ctr.
+           perform 50 times
+               compute rg-seed =
+                   (rg-seed * rg-mult + rg-incr) end-compute
+               divide rg-seed by rg-mod
+                   giving rg-quot remainder rg-seed
+               end-divide
+               divide rg-seed by 94
+                   giving rg-quot remainder rg-byte-num
+               end-divide
+               add 33 to rg-byte-num
+               move rg-byte-chr to lk-key-data(rg-ctr:1)
+               add 1 to rg-ctr
+           end-perform.
+
+           goback.
+       end program KMKEYIF.
