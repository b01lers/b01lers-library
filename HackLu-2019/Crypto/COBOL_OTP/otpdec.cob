@@ -0,0 +1,355 @@
+       identification division.
+       program-id. otpdec.
+
+      * companion to otp - xor is symmetric, so the same key material
+      * that encrypted a message decrypts it; otpdec reads a stored
+      * ciphertext file back through the key that produced it and
+      * writes the recovered plaintext out for review.
+
+       environment division.
+       input-output section.
+       file-control.
+           select key-file assign dynamic ws-key-path
+               organization line sequential
+               file status is ws-key-status.
+
+           select ledger-file assign dynamic ws-ledger-path
+               organization line sequential
+               file status is ws-ledger-status.
+
+      * cipher-rec carries raw xored bytes, not text - any byte value
+      * is legal in it, so this stays record sequential rather than
+      * line sequential, which reserves the control-character range
+      * for line delimiting and would otherwise reject a record the
+      * moment one of those bytes showed up in it.
+           select cipher-file assign dynamic ws-cipher-path
+               organization sequential
+               file status is ws-cipher-status.
+
+           select plain-file assign dynamic ws-plain-path
+               organization line sequential
+               file status is ws-plain-status.
+
+           select audit-file assign dynamic ws-audit-path
+               organization line sequential
+               file status is ws-audit-status.
+
+       data division.
+       file section.
+       fd key-file.
+           copy keyrec.
+
+       fd ledger-file.
+           copy ledgrec.
+
+       fd cipher-file.
+       01 cipher-rec.
+           05 cipher-msg-len pic 9(03).
+           05 cipher-msg-data pic x(250).
+           05 cipher-key-record-nums.
+               10 cipher-key-record-num pic 9(05) occurs 5 times.
+
+       fd plain-file.
+       01 plain-rec pic x(250).
+
+       fd audit-file.
+           copy auditrec.
+
+       working-storage section.
+       01 ws-flag pic x(1).
+       01 ws-key pic x(250).
+       01 ws-key-records-needed pic 9(3).
+       01 ws-key-chunk-ctr pic 9(3).
+       01 ws-key-chunk-offset pic 9(3).
+       01 ws-xor-len pic 9(1) value 1.
+       01 ws-ctr pic 9(3).
+       01 ws-msg-len pic 9(3).
+
+      * key-file stays open and is read forward only, exactly the way
+      * otp itself consumed it while encrypting; this tracks how many
+      * records have been read so far this run so the target record
+      * numbers stamped onto cipher-rec can be reached by reading
+      * forward past (and discarding) anything in between, rather than
+      * re-deriving which records otp must have chosen.
+       01 ws-key-file-record-ctr pic 9(05) value zero.
+       01 ws-target-key-record-num pic 9(05).
+
+       01 ws-key-path pic x(40) value 'key.txt'.
+       01 ws-ledger-path pic x(40) value 'keyledger.txt'.
+       01 ws-cipher-path pic x(40) value 'cipher.txt'.
+       01 ws-plain-path pic x(40) value 'plain.txt'.
+       01 ws-audit-path pic x(40) value 'otpaudit.txt'.
+
+       01 ws-key-status pic x(2).
+       01 ws-ledger-status pic x(2).
+       01 ws-cipher-status pic x(2).
+       01 ws-plain-status pic x(2).
+       01 ws-audit-status pic x(2).
+
+       01 ws-error-flag pic x(1) value 'N'.
+           88 ws-error-found value 'Y'.
+
+       01 ws-key-found-flag pic x(1) value 'N'.
+           88 ws-key-was-issued value 'Y'.
+
+       01 ws-key-source-switch pic x(1) value 'L'.
+           88 ws-key-source-local value 'L'.
+           88 ws-key-source-external value 'E'.
+
+       01 ws-operator-id pic x(8) value 'UNKNOWN'.
+       01 ws-timestamp-disp pic x(26) value spaces.
+       01 ws-cur-date pic 9(8).
+       01 ws-cur-time pic 9(8).
+       01 ws-char-count pic 9(5) value zero.
+
+       procedure division.
+           perform initialize-run.
+           if ws-error-found
+               perform write-audit-record
+               goback
+           end-if.
+
+           perform decrypt-one-file.
+
+           perform write-audit-record.
+
+           goback.
+
+       initialize-run.
+           accept ws-key-source-switch from environment
+               'OTP-KEY-SOURCE'.
+           if ws-key-source-switch = space
+               move 'L' to ws-key-source-switch
+           end-if.
+
+           accept ws-operator-id from environment 'OTP-OPERATOR-ID'.
+           if ws-operator-id = space
+               move 'UNKNOWN' to ws-operator-id
+           end-if.
+
+           accept ws-key-path from environment 'OTP-KEY-FILE'.
+           if ws-key-path = space
+               move 'key.txt' to ws-key-path
+           end-if.
+
+           accept ws-cipher-path from environment 'OTP-CIPHER-FILE'.
+           if ws-cipher-path = space
+               move 'cipher.txt' to ws-cipher-path
+           end-if.
+
+           accept ws-plain-path from environment 'OTP-PLAIN-FILE'.
+           if ws-plain-path = space
+               move 'plain.txt' to ws-plain-path
+           end-if.
+
+      * the KM interface stub hands out a fresh random key on every
+      * call with no way to ask it for a key it issued earlier, so a
+      * run keyed through it can never be decrypted back through the
+      * same interface - there is no legitimate key material to read
+      * at all, local or otherwise, and no ledger entry to vouch for
+      * one either. reject outright rather than quietly decrypting
+      * against whatever happens to be sitting in the local key file.
+           if ws-key-source-external
+               display 'EXTERNAL KEY SOURCE HAS NO RETRIEVE-BY-'
+                   'REFERENCE CALL - CANNOT DECRYPT A RUN KEYED '
+                   'THROUGH IT - RUN REJECTED'
+               set ws-error-found to true
+               exit paragraph
+           end-if.
+
+      * a key that decrypts a message is expected to already be
+      * present in the ledger - it was marked used the moment otp
+      * encrypted with it. a key that never shows up there was never
+      * actually issued for a run, so there is nothing legitimate to
+      * decrypt against.
+       verify-key-was-issued.
+           set ws-key-was-issued to true.
+           perform varying ws-key-chunk-ctr from 1 by 1
+                   until ws-key-chunk-ctr > ws-key-records-needed
+                   or not ws-key-was-issued
+               perform verify-one-chunk-was-issued
+           end-perform.
+
+       verify-one-chunk-was-issued.
+           compute ws-key-chunk-offset =
+               (ws-key-chunk-ctr - 1) * 50 + 1.
+           move 'N' to ws-key-found-flag.
+           open input ledger-file.
+           if ws-ledger-status = '00'
+               perform until ws-ledger-status not = '00'
+                   read ledger-file into ledger-rec
+                       at end
+                           move '10' to ws-ledger-status
+                   end-read
+                   if ws-ledger-status = '00'
+                       and ledger-key-data =
+                           ws-key(ws-key-chunk-offset:50)
+                       set ws-key-was-issued to true
+                       move '10' to ws-ledger-status
+                   end-if
+               end-perform
+               close ledger-file
+           end-if.
+
+      * cipher.txt can hold one record from an interactive run or many
+      * from a batch-queue run; every record in the file is read and
+      * decrypted in turn, each against its own key material pulled
+      * forward sequentially off key-file, the same way otp itself
+      * consumes key-file one chunk per message.
+       decrypt-one-file.
+           open input key-file.
+           if ws-key-status not = '00'
+               display 'UNABLE TO OPEN KEY FILE - RUN REJECTED'
+               set ws-error-found to true
+               exit paragraph
+           end-if.
+
+           open input cipher-file.
+           if ws-cipher-status not = '00'
+               display 'UNABLE TO OPEN CIPHERTEXT FILE - RUN REJECTED'
+               set ws-error-found to true
+               close key-file
+               exit paragraph
+           end-if.
+
+           open output plain-file.
+
+           perform until ws-cipher-status not = '00'
+                   or ws-error-found
+               read cipher-file into cipher-rec
+                   at end
+                       move '10' to ws-cipher-status
+               end-read
+               if ws-cipher-status = '00'
+                   perform decrypt-one-message
+               end-if
+           end-perform.
+
+           close plain-file.
+           close cipher-file.
+           close key-file.
+
+           if ws-char-count = zero and not ws-error-found
+               display 'CIPHERTEXT FILE IS EMPTY'
+               set ws-error-found to true
+           end-if.
+
+       decrypt-one-message.
+           move cipher-msg-len to ws-msg-len.
+
+           perform acquire-key-for-message.
+           if ws-error-found
+               exit paragraph
+           end-if.
+
+           perform verify-key-was-issued.
+           if not ws-key-was-issued
+               display 'SKIPPING RECORD - KEY WAS NEVER ISSUED '
+                   'FOR AN ENCRYPTION RUN'
+               exit paragraph
+           end-if.
+
+           move spaces to plain-rec.
+           move 1 to ws-ctr.
+           perform ws-msg-len times
+               move cipher-msg-data(ws-ctr:1) to ws-flag
+               call 'CBL_XOR' using ws-key(ws-ctr:1) ws-flag
+                   by value ws-xor-len
+               end-call
+               move ws-flag to plain-rec(ws-ctr:1)
+               add 1 to ws-char-count
+               add 1 to ws-ctr
+           end-perform.
+           write plain-rec.
+           if ws-plain-status not = '00'
+               display 'UNABLE TO WRITE PLAINTEXT RECORD - RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+
+      * a message can span more than one 50-byte key-file record; each
+      * record otp actually drew for this message was stamped onto
+      * cipher-rec by position when it was encrypted (cipher-key-
+      * record-num), so the exact same records are read back here
+      * instead of independently re-running otp's own skip-forward
+      * selection, which has no way to tell from ledger content alone
+      * which of several equally-unused records a given run landed on.
+       acquire-key-for-message.
+           compute ws-key-records-needed =
+               (ws-msg-len + 49) / 50.
+           move spaces to ws-key.
+
+           perform varying ws-key-chunk-ctr from 1 by 1
+                   until ws-key-chunk-ctr > ws-key-records-needed
+                   or ws-error-found
+               perform read-key-record-numbered
+               if not ws-error-found
+                   compute ws-key-chunk-offset =
+                       (ws-key-chunk-ctr - 1) * 50 + 1
+                   move key-data to ws-key(ws-key-chunk-offset:50)
+               end-if
+           end-perform.
+
+      * key-file only moves forward, so the target record is reached
+      * by reading and discarding everything still in front of it;
+      * the counter never resets mid-run, and cipher-rec's records
+      * are written in non-decreasing key-file position order by
+      * construction (within one otp run, key-file position never
+      * rewinds), so this never has to look backward.
+       read-key-record-numbered.
+           move cipher-key-record-num(ws-key-chunk-ctr)
+               to ws-target-key-record-num.
+           perform until
+                   ws-key-file-record-ctr >= ws-target-key-record-num
+                   or ws-error-found
+               read key-file into key-data
+                   at end
+                       display 'KEY FILE EXHAUSTED - RUN REJECTED'
+                       set ws-error-found to true
+               end-read
+               if not ws-error-found
+                   add 1 to ws-key-file-record-ctr
+               end-if
+           end-perform.
+           if not ws-error-found
+               and ws-key-file-record-ctr not = ws-target-key-record-num
+               display 'KEY RECORD SEQUENCE MISMATCH - RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+
+       write-audit-record.
+           accept ws-cur-date from date yyyymmdd.
+           accept ws-cur-time from time.
+           move spaces to ws-timestamp-disp.
+           string ws-cur-date delimited by size
+               '-' delimited by size
+               ws-cur-time delimited by size
+               into ws-timestamp-disp.
+
+           move ws-timestamp-disp to audit-timestamp.
+           move ws-operator-id to audit-operator.
+           if ws-key-source-external
+               move 'EXTERNAL-KM-INTERFACE' to audit-key-id
+           else
+               move ws-key-path to audit-key-id
+           end-if.
+           move ws-char-count to audit-char-count.
+           move 'D' to audit-mode.
+           if ws-error-found
+               move 'F' to audit-result
+           else
+               move 'S' to audit-result
+           end-if.
+
+           open extend audit-file.
+           if ws-audit-status = '35'
+               close audit-file
+               open output audit-file
+           end-if.
+           write audit-rec.
+           if ws-audit-status not = '00'
+               display 'UNABLE TO WRITE AUDIT RECORD - RUN REJECTED'
+               set ws-error-found to true
+           end-if.
+           close audit-file.
+
+       end program otpdec.
