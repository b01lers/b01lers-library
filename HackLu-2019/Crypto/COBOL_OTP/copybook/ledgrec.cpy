@@ -0,0 +1,6 @@
+      * key-usage ledger record - one entry per key record ever
+      * consumed.
+       01 ledger-rec.
+           05 ledger-key-data  pic x(50).
+           05 ledger-used-ts   pic x(26).
+           05 ledger-operator  pic x(08).
