@@ -0,0 +1,11 @@
+      * run-level audit record - who encrypted or decrypted what, and
+      * when.
+       01 audit-rec.
+           05 audit-timestamp   pic x(26).
+           05 audit-operator    pic x(08).
+           05 audit-key-id      pic x(50).
+           05 audit-char-count  pic 9(05).
+           05 audit-mode        pic x(01).
+           05 audit-result      pic x(01).
+               88 audit-result-success value 'S'.
+               88 audit-result-failure value 'F'.
