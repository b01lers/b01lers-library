@@ -0,0 +1,3 @@
+      * one-time-pad key record - 50 raw key bytes, one record per
+      * message.
+       01 key-data pic x(50).
