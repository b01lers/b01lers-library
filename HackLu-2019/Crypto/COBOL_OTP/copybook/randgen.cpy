@@ -0,0 +1,11 @@
+      * a small linear-congruential generator, seeded from the system
+      * clock, used anywhere this shop needs 50 bytes of key-grade
+      * filler without calling out to an intrinsic function.
+       01 rg-seed pic 9(10).
+       01 rg-mult pic 9(10) value 1103515245.
+       01 rg-incr pic 9(10) value 0012345.
+       01 rg-mod  pic 9(10) value 2147483648.
+       01 rg-quot pic 9(10).
+       01 rg-byte-num usage binary-char unsigned.
+       01 rg-byte-chr redefines rg-byte-num pic x(1).
+       01 rg-ctr pic 9(3).
