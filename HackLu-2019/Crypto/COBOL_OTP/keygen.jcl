@@ -0,0 +1,25 @@
+//KEYGEN   JOB (OTP),'NIGHTLY KEY PROVISIONING',CLASS=A,MSGCLASS=X
+//*
+//* runs overnight so a freshly generated, dated key file is sitting
+//* in place before the next business day's otp runs pick it up.
+//*
+//STEP010  EXEC PGM=KEYGEN
+//STEPLIB  DD DSN=OTP.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* KEYOUT allocates and catalogues a fresh generation under the
+//* operational retention policy for this job; it rolls a new
+//* generation rather than an explicit date because the program
+//* itself computes its own dated output filename at run time
+//* (build-dated-filename in keygen.cob, via ASSIGN DYNAMIC
+//* ws-key-path) and does not read back or honour this DD's DSN -
+//* keygen.cob's own dating is authoritative, this DD is here for
+//* space/catalog bookkeeping only. the program separately rewrites
+//* OTP-KEY-FILE (key.txt by default) with the same key stream on
+//* every run, which is what the next business day's otp actually
+//* reads - this DD is the dated archive copy, not the live one.
+//KEYOUT   DD DSN=OTP.KEYPOOL.KEY(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
